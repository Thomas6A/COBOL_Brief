@@ -33,6 +33,37 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
+           SELECT F-REJECT
+               ASSIGN TO 'reject.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
+
+           SELECT F-MASTER
+               ASSIGN TO 'master.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS M-STUDENT-ID
+               FILE STATUS IS F-MASTER-STATUS.
+
+           SELECT F-CONTROL
+               ASSIGN TO 'control.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CONTROL-STATUS.
+
+           SELECT F-CHECKPT
+               ASSIGN TO 'checkpt.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPT-STATUS.
+
+           SELECT F-EXTRACT
+               ASSIGN TO 'extract.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXTRACT-STATUS.
+
       ******************************************************************
       *
       ******************************************************************
@@ -49,6 +80,12 @@
        01  REC-F-INPUT    PIC X(1000).
 
        01  REC-STUDENT.
+      *    000000 et 999999 sont des matricules reserves, non
+      *    attribuables a un eleve (000000 = valeur non renseignee,
+      *    999999 = repere de reprise ecrit dans extract.dat) ; toute
+      *    ligne "01" portant l'un de ces matricules est rejetee.
+           03 R-STUDENT-ID     PIC 9(06).
+           03 R-CLASS          PIC X(05).
            03 R-LASTNAME       PIC X(09).
            03 R-FIRSTNAME      PIC X(09).
            03 R-AGE            PIC 9(02).
@@ -64,6 +101,53 @@
 
        01  REC-F-OUTPUT        PIC X(250).
 
+       FD  F-REJECT
+           RECORD CONTAINS 140 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-REJECT.
+           03 REJ-REASON       PIC X(40).
+           03 REJ-IMAGE        PIC X(100).
+
+       FD  F-MASTER
+           RECORD CONTAINS 34 CHARACTERS.
+
+       01  REC-F-MASTER.
+           03 M-STUDENT-ID     PIC 9(06).
+           03 M-LASTNAME       PIC X(12).
+           03 M-FIRSTNAME      PIC X(12).
+           03 M-MOYENNE        PIC 99V99.
+
+       FD  F-CONTROL
+           RECORD CONTAINS 1 TO 80 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-F-CONTROL       PIC X(80).
+
+       FD  F-CHECKPT
+           RECORD CONTAINS 6 CHARACTERS.
+
+       01  REC-F-CHECKPT       PIC 9(06).
+
+       FD  F-EXTRACT
+           RECORD CONTAINS 37 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-EXTRACT.
+      *    EXT-STUDENT-ID = 999999 avec EXT-STATUT-REPRISE identifie
+      *    le repere de reprise ecrit en cas de RESTRT ; ce matricule
+      *    est reserve et ne peut pas etre attribue a un eleve (voir
+      *    R-STUDENT-ID).
+           03 EXT-STUDENT-ID   PIC 9(06).
+           03 EXT-LASTNAME     PIC X(12).
+           03 EXT-FIRSTNAME    PIC X(12).
+           03 EXT-AGE          PIC 9(02).
+           03 EXT-MOYENNE      PIC 99V99.
+           03 EXT-STATUT       PIC X(01).
+               88 EXT-STATUT-RECU      VALUE 'R'.
+               88 EXT-STATUT-AJOURNE   VALUE 'A'.
+               88 EXT-STATUT-REPRISE   VALUE 'P'.
+
       ******************************************************************
       *
       ******************************************************************
@@ -76,10 +160,52 @@
            88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-REJECT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJECT-STATUS-OK    VALUE '00'.
+
+       01  F-MASTER-STATUS     PIC X(02) VALUE SPACE.
+           88 F-MASTER-STATUS-OK       VALUE '00'.
+           88 F-MASTER-STATUS-NOTFND   VALUE '23'.
+           88 F-MASTER-STATUS-NOFILE   VALUE '35'.
+
+       01  F-CONTROL-STATUS    PIC X(02) VALUE SPACE.
+           88 F-CONTROL-STATUS-OK      VALUE '00'.
+           88 F-CONTROL-STATUS-EOF     VALUE '10'.
+           88 F-CONTROL-STATUS-NOFILE  VALUE '35'.
+
+       01  F-CHECKPT-STATUS    PIC X(02) VALUE SPACE.
+           88 F-CHECKPT-STATUS-OK      VALUE '00'.
+
+       01  F-EXTRACT-STATUS    PIC X(02) VALUE SPACE.
+           88 F-EXTRACT-STATUS-OK      VALUE '00'.
+
+       01  WS-PARAMETRES.
+           05 WS-SEUIL-REUSSITE    PIC 99V99   VALUE 10,00.
+           05 WS-RESTART-SKIP      PIC 9(06)   VALUE 0.
+           05 WS-EXCL-LGHT         PIC 9(03)   VALUE 0.
+           05 WS-EXCL-LABEL OCCURS 0 TO 50 TIMES
+               DEPENDING ON WS-EXCL-LGHT.
+               10 WS-EXCL-LABEL-TXT   PIC X(23).
+
+       01  WS-RUN-COUNTERS.
+           05 WS-CNT-READ-TOTAL    PIC 9(06) VALUE 0.
+           05 WS-CNT-01-READ       PIC 9(06) VALUE 0.
+           05 WS-CNT-01-ACCEPTED   PIC 9(06) VALUE 0.
+           05 WS-CNT-01-REJECTED   PIC 9(06) VALUE 0.
+           05 WS-CNT-01-SKIPPED-DUP PIC 9(06) VALUE 0.
+           05 WS-CNT-02-READ       PIC 9(06) VALUE 0.
+           05 WS-CNT-02-ACCEPTED   PIC 9(06) VALUE 0.
+           05 WS-CNT-02-REJECTED   PIC 9(06) VALUE 0.
+           05 WS-CNT-02-SKIPPED-DUP PIC 9(06) VALUE 0.
+           05 WS-CNT-02-SKIPPED-DUP-COURSE PIC 9(06) VALUE 0.
+           05 WS-CNT-UNKNOWN       PIC 9(06) VALUE 0.
+
        01  DATA-STUDENT.
-           05 STUDENT-LGHT PIC 9(03).
-           05 STUDENT OCCURS 1 TO 999 TIMES  
+           05 STUDENT-LGHT PIC 9(04).
+           05 STUDENT OCCURS 1 TO 9999 TIMES
                DEPENDING ON STUDENT-LGHT INDEXED BY S-INDEX.
+               10 S-STUDENT-ID PIC 9(06).
+               10 S-CLASS      PIC X(05).
                10 S-FIRSTNAME  PIC X(12).
                10 S-LASTNAME   PIC X(12).
                10 S-AGE        PIC 9(02).
@@ -87,6 +213,8 @@
                10 S-SOMME-POND     PIC 9(03)V99.
                10 S-SOMME-COEF     PIC 99V9.
                10 S-MOYENNE        PIC 99V99.
+               10 S-PREV-MOYENNE   PIC 99V99.
+               10 S-TREND          PIC X(07).
                10 COURSE OCCURS 999 times.
                    15 C-LABEL          PIC X(23).
                    15 C-COEF           PIC 9V9.
@@ -100,6 +228,35 @@
        77  WS-STUDENT-DUPLICATE        PIC X               VALUE 'F'.
        77  WS-COURSE-DUPLICATE         PIC X               VALUE 'F'.
        77  WS-TEMP-NAME                PIC X(12).
+       77  WS-OUT-LINE                 PIC X(250).
+       77  WS-GRADE-VALUE              PIC S99V99          VALUE 0.
+       77  WS-LINE-REJECTED            PIC X               VALUE 'F'.
+       77  WS-RESTART-MODE             PIC X               VALUE 'F'.
+       77  WS-PREV-CLASS               PIC X(05)           VALUE SPACE.
+       77  WS-CLASS-RANK-CTR           PIC 9(04)           VALUE 0.
+       77  WS-CLASS-SUM                PIC 9(07)V99        VALUE 0.
+       77  WS-CLASS-CNT                PIC 9(04)           VALUE 0.
+       77  WS-CLASS-AVG                PIC 99V99           VALUE 0.
+       77  WS-EXCL-INDEX               PIC 9(03)           VALUE 0.
+       77  WS-COURSE-EXCLUDED          PIC X               VALUE 'F'.
+       77  WS-ABS-REC-CTR              PIC 9(06)           VALUE 0.
+       77  WS-CHECKPT-INTERVAL         PIC 9(06)           VALUE 100.
+       77  WS-CS-FOUND                 PIC X               VALUE 'F'.
+       77  WS-CS-MATCH-INDEX           PIC 9(03)           VALUE 0.
+       77  WS-CS-CAPACITY-FULL         PIC X               VALUE 'F'.
+       77  WS-CS-AVG                   PIC 99V99           VALUE 0.
+       77  WS-CS-PASS-PCT              PIC 9(03)V99        VALUE 0.
+
+       01  DATA-COURSE-STATS.
+           05 CS-LGHT PIC 9(03).
+           05 COURSE-STATS OCCURS 1 TO 100 TIMES
+               DEPENDING ON CS-LGHT INDEXED BY CS-INDEX.
+               10 CS-LABEL         PIC X(23).
+               10 CS-SUM           PIC 9(07)V99.
+               10 CS-CNT           PIC 9(05).
+               10 CS-HIGH          PIC 99V99.
+               10 CS-LOW           PIC 99V99.
+               10 CS-PASS-CNT      PIC 9(05).
 
       ******************************************************************
       *
@@ -108,8 +265,124 @@
 
            OPEN INPUT F-INPUT.
 
+           OPEN I-O F-MASTER.
+           IF F-MASTER-STATUS-NOFILE
+               OPEN OUTPUT F-MASTER
+               CLOSE F-MASTER
+               OPEN I-O F-MASTER
+           END-IF.
+
+           MOVE 0 TO WS-EXCL-LGHT.
+
+           OPEN INPUT F-CONTROL.
+           IF F-CONTROL-STATUS-OK
+
+               SET F-CONTROL-STATUS-OK TO TRUE
+
+               PERFORM UNTIL F-CONTROL-STATUS-EOF
+
+                   READ F-CONTROL
+
+                       AT END
+                           SET F-CONTROL-STATUS-EOF TO TRUE
+
+                       NOT AT END
+
+                           IF REC-F-CONTROL(1:5) = "SEUIL"
+                               COMPUTE WS-SEUIL-REUSSITE =
+                                   FUNCTION NUMVAL(
+                                       REC-F-CONTROL(6:5))
+
+                           ELSE IF REC-F-CONTROL(1:5) = "EXCL "
+                               IF WS-EXCL-LGHT >= 50
+                                   DISPLAY
+                                   "ATTENTION : CAPACITE EXCLUSIONS "
+                                   "MAXIMALE ATTEINTE (50), LIGNE "
+                                   "IGNOREE : " REC-F-CONTROL(6:23)
+                               ELSE
+                                   ADD 1 TO WS-EXCL-LGHT
+                                   MOVE REC-F-CONTROL(6:23)
+                                     TO WS-EXCL-LABEL-TXT(WS-EXCL-LGHT)
+                               END-IF
+
+                           ELSE IF REC-F-CONTROL(1:6) = "RESTRT"
+                               COMPUTE WS-RESTART-SKIP =
+                                   FUNCTION NUMVAL(
+                                       REC-F-CONTROL(7:6))
+
+                           END-IF
+
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE F-CONTROL
+
+           END-IF.
+
+      *    Une reprise (RESTRT > 0) ne fait que sauter les
+      *    enregistrements d'entree deja lus lors d'une tentative
+      *    precedente ; elle ne reconstitue pas en memoire les
+      *    eleves deja traites a ce moment-la. Le compte-rendu et
+      *    l'extrait de cette execution ne portent donc que sur le
+      *    reste du fichier : on les ajoute a la suite des fichiers
+      *    existants au lieu de les ecraser, avec un repere de
+      *    reprise dans le compte-rendu.
+           IF WS-RESTART-SKIP > 0
+               MOVE 'T' TO WS-RESTART-MODE
+               OPEN EXTEND F-OUTPUT
+               OPEN EXTEND F-EXTRACT
+               OPEN EXTEND F-REJECT
+           ELSE
+               MOVE 'F' TO WS-RESTART-MODE
+               OPEN OUTPUT F-OUTPUT
+               OPEN OUTPUT F-EXTRACT
+               OPEN OUTPUT F-REJECT
+           END-IF.
+
+           IF WS-RESTART-MODE = 'T'
+               MOVE SPACE TO WS-OUT-LINE
+               STRING "=== REPRISE A PARTIR DE L'ENREGISTREMENT "
+                       DELIMITED BY SIZE
+                       WS-RESTART-SKIP DELIMITED BY SIZE
+                       " (ELEVES PRECEDENTS NON REPRIS DANS CE "
+                       DELIMITED BY SIZE
+                       "COMPTE-RENDU) ===" DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+
+               MOVE 999999 TO EXT-STUDENT-ID
+               MOVE SPACE TO EXT-LASTNAME
+               MOVE SPACE TO EXT-FIRSTNAME
+               MOVE 0 TO EXT-AGE
+               MOVE 0 TO EXT-MOYENNE
+               MOVE 'P' TO EXT-STATUT
+               WRITE REC-F-EXTRACT
+           END-IF.
+
+           OPEN OUTPUT F-CHECKPT.
+
+           MOVE 0 TO WS-ABS-REC-CTR.
+
            SET F-INPUT-STATUS-OK TO TRUE.
 
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+               OR WS-ABS-REC-CTR >= WS-RESTART-SKIP
+
+               READ F-INPUT
+
+                   AT END
+                       SET F-INPUT-STATUS-EOF TO TRUE
+
+                   NOT AT END
+                       ADD 1 TO WS-ABS-REC-CTR
+
+               END-READ
+
+           END-PERFORM.
+
            MOVE 0 TO STUDENT-LGHT.
 
            PERFORM UNTIL F-INPUT-STATUS-EOF
@@ -121,103 +394,281 @@
 
                    NOT AT END
 
+                       ADD 1 TO WS-ABS-REC-CTR
+                       ADD 1 TO WS-CNT-READ-TOTAL
+                       MOVE 'F' TO WS-LINE-REJECTED
+
                        IF REC-F-INPUT(1:2) = '01'
 
+                           ADD 1 TO WS-CNT-01-READ
                            MOVE 'F' TO WS-STUDENT-DUPLICATE
                            MOVE REC-F-INPUT(3:) TO WS-LINE
                            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE))
                                TO WS-LINE-LEN
-                           MOVE WS-LINE(WS-LINE-LEN - 1:2) TO R-AGE
-                           MOVE WS-LINE(1:7) TO R-LASTNAME
-                           MOVE WS-LINE(8:WS-LINE-LEN - 9)
-                               TO R-FIRSTNAME
-
-                           PERFORM VARYING S-INDEX FROM 1 BY 1 
-                               UNTIL S-INDEX > STUDENT-LGHT 
-                               OR WS-STUDENT-DUPLICATE = 'T'
 
-                               IF R-AGE = S-AGE(S-INDEX) 
-                               AND R-FIRSTNAME = S-FIRSTNAME(S-INDEX)
-                               AND R-LASTNAME = S-LASTNAME(S-INDEX) 
-
-                                   MOVE 'T' TO WS-STUDENT-DUPLICATE
+                           IF WS-LINE-LEN < 21
+                               MOVE 'T' TO WS-LINE-REJECTED
+                               MOVE "LIGNE ETUDIANT TROP COURTE"
+                                   TO REJ-REASON
+                           END-IF
 
+                           IF WS-LINE-REJECTED = 'F'
+                               MOVE WS-LINE(1:6) TO R-STUDENT-ID
+                               IF FUNCTION TEST-NUMVAL(R-STUDENT-ID)
+                                   NOT = 0
+                                   MOVE 'T' TO WS-LINE-REJECTED
+                                   MOVE "MATRICULE NON NUMERIQUE"
+                                       TO REJ-REASON
                                END-IF
+                           END-IF
 
-                           END-PERFORM       
+                           IF WS-LINE-REJECTED = 'F'
+                               IF R-STUDENT-ID = 0
+                                   OR R-STUDENT-ID = 999999
+                                   MOVE 'T' TO WS-LINE-REJECTED
+                                   MOVE "MATRICULE RESERVE (0/999999)"
+                                       TO REJ-REASON
+                               END-IF
+                           END-IF
 
-                           IF WS-STUDENT-DUPLICATE = 'F'
+                           IF WS-LINE-REJECTED = 'F'
+                               MOVE WS-LINE(WS-LINE-LEN - 1:2) TO R-AGE
+                               IF FUNCTION TEST-NUMVAL(
+                                   WS-LINE(WS-LINE-LEN - 1:2)) NOT = 0
+                                   MOVE 'T' TO WS-LINE-REJECTED
+                                   MOVE "AGE NON NUMERIQUE"
+                                       TO REJ-REASON
+                               END-IF
+                           END-IF
 
-                               ADD 1 TO STUDENT-LGHT
-                               MOVE 0 TO COURSE-LGHT(S-INDEX)
-                               MOVE 0 TO C-INDEX
+                           IF WS-LINE-REJECTED = 'F'
+                               MOVE WS-LINE(7:5) TO R-CLASS
+                               MOVE WS-LINE(12:7) TO R-LASTNAME
+                               MOVE WS-LINE(19:WS-LINE-LEN - 20)
+                                   TO R-FIRSTNAME
+                           END-IF
 
-                               MOVE R-FIRSTNAME TO S-FIRSTNAME(S-INDEX)
-                               MOVE R-LASTNAME TO S-LASTNAME(S-INDEX)
-                               MOVE R-AGE TO S-AGE(S-INDEX)
+                           IF WS-LINE-REJECTED = 'T'
+                               ADD 1 TO WS-CNT-01-REJECTED
+                               MOVE REC-F-INPUT(1:100) TO REJ-IMAGE
+                               WRITE REC-F-REJECT
+                           ELSE
+
+                               PERFORM VARYING S-INDEX FROM 1 BY 1
+                                   UNTIL S-INDEX > STUDENT-LGHT
+                                   OR WS-STUDENT-DUPLICATE = 'T'
+
+                                   IF R-STUDENT-ID =
+                                       S-STUDENT-ID(S-INDEX)
+
+                                       MOVE 'T' TO WS-STUDENT-DUPLICATE
+
+                                   END-IF
+
+                               END-PERFORM
+
+                               IF WS-STUDENT-DUPLICATE = 'F'
+
+                                   IF STUDENT-LGHT >= 9999
+                                       ADD 1 TO WS-CNT-01-REJECTED
+                                       MOVE
+                                        "CAPACITE ELEVES ATTEINTE"
+                                           TO REJ-REASON
+                                       MOVE REC-F-INPUT(1:100)
+                                           TO REJ-IMAGE
+                                       WRITE REC-F-REJECT
+                                   ELSE
+
+                                   ADD 1 TO STUDENT-LGHT
+                                   ADD 1 TO WS-CNT-01-ACCEPTED
+                                   MOVE 0 TO COURSE-LGHT(S-INDEX)
+                                   MOVE 0 TO C-INDEX
+                                   MOVE 0 TO S-SOMME-POND(S-INDEX)
+                                   MOVE 0 TO S-SOMME-COEF(S-INDEX)
+
+                                   MOVE R-STUDENT-ID
+                                       TO S-STUDENT-ID(S-INDEX)
+                                   MOVE R-CLASS TO S-CLASS(S-INDEX)
+                                   MOVE R-FIRSTNAME
+                                       TO S-FIRSTNAME(S-INDEX)
+                                   MOVE R-LASTNAME
+                                       TO S-LASTNAME(S-INDEX)
+                                   MOVE R-AGE TO S-AGE(S-INDEX)
+
+                                   MOVE R-STUDENT-ID TO M-STUDENT-ID
+                                   READ F-MASTER
+                                       INVALID KEY
+                                           MOVE 0
+                                             TO S-PREV-MOYENNE(S-INDEX)
+                                           MOVE "NOUVEAU"
+                                             TO S-TREND(S-INDEX)
+                                       NOT INVALID KEY
+                                           MOVE M-MOYENNE
+                                             TO S-PREV-MOYENNE(S-INDEX)
+                                           MOVE SPACE
+                                             TO S-TREND(S-INDEX)
+                                   END-READ
+
+                                   END-IF
+
+                               ELSE
+                                   ADD 1 TO WS-CNT-01-SKIPPED-DUP
+                               END-IF
 
                            END-IF
-                           
+
 
                        ELSE IF REC-F-INPUT(1:2) = '02'
                            AND WS-STUDENT-DUPLICATE = 'F'
 
+                           ADD 1 TO WS-CNT-02-READ
                            MOVE 'F' TO WS-COURSE-DUPLICATE
                            MOVE REC-F-INPUT(3:) TO WS-LINE
                            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE))
                                TO WS-LINE-LEN
 
-                           IF WS-LINE-LEN >= 29
+                           IF WS-LINE-LEN < 4
+                               MOVE 'T' TO WS-LINE-REJECTED
+                               MOVE "LIGNE MATIERE TROP COURTE"
+                                   TO REJ-REASON
+                           END-IF
 
-                                 COMPUTE WS-LABEL-LEN = WS-LINE-LEN - 8
-                                 MOVE WS-LINE(WS-LABEL-LEN + 4:5) 
-                                   TO R-GRADE
+                           IF WS-LINE-REJECTED = 'F'
 
-                           ELSE      
+                               IF WS-LINE-LEN >= 29
 
-                               COMPUTE WS-LABEL-LEN = WS-LINE-LEN - 3
-                               MOVE SPACE TO R-GRADE
+                                     COMPUTE WS-LABEL-LEN =
+                                         WS-LINE-LEN - 8
+                                     MOVE WS-LINE(WS-LABEL-LEN + 4:5)
+                                       TO R-GRADE
 
-                           END-IF    
+                               ELSE
 
-                           MOVE WS-LINE(1:WS-LABEL-LEN) TO R-LABEL
-                           MOVE WS-LINE(WS-LABEL-LEN + 1:3) 
-                               TO R-COEF
+                                   COMPUTE WS-LABEL-LEN =
+                                       WS-LINE-LEN - 3
+                                   MOVE SPACE TO R-GRADE
 
-                           PERFORM VARYING C-INDEX FROM 1 BY 1 
-                               UNTIL C-INDEX > COURSE-LGHT(S-INDEX) 
-                               OR WS-COURSE-DUPLICATE = 'T'
+                               END-IF
 
-                               IF FUNCTION TRIM(R-LABEL) = 
-                               FUNCTION TRIM(C-LABEL(S-INDEX,C-INDEX))
+                               MOVE WS-LINE(1:WS-LABEL-LEN) TO R-LABEL
+                               MOVE WS-LINE(WS-LABEL-LEN + 1:3)
+                                   TO R-COEF
 
-                                   MOVE 'T' TO WS-COURSE-DUPLICATE
+                               IF FUNCTION TEST-NUMVAL(R-COEF) NOT = 0
+                                   MOVE 'T' TO WS-LINE-REJECTED
+                                   MOVE "COEFFICIENT NON NUMERIQUE"
+                                       TO REJ-REASON
+                               END-IF
 
+                           END-IF
+
+                           IF WS-LINE-REJECTED = 'F'
+                               AND R-GRADE NOT EQUAL SPACE
+                               AND FUNCTION TRIM(R-GRADE) NOT = "ABS"
+                               AND FUNCTION TRIM(R-GRADE) NOT = "DISP"
+                               IF FUNCTION TEST-NUMVAL(R-GRADE) NOT = 0
+                                   MOVE 'T' TO WS-LINE-REJECTED
+                                   MOVE "NOTE NON NUMERIQUE"
+                                       TO REJ-REASON
+                               ELSE
+                                   COMPUTE WS-GRADE-VALUE =
+                                       FUNCTION NUMVAL(R-GRADE)
+                                   IF WS-GRADE-VALUE < 0
+                                       OR WS-GRADE-VALUE > 20
+                                       MOVE 'T' TO WS-LINE-REJECTED
+                                       MOVE "NOTE HORS LIMITES (0-20)"
+                                           TO REJ-REASON
+                                   END-IF
                                END-IF
+                           END-IF
+
+                           IF WS-LINE-REJECTED = 'T'
+                               ADD 1 TO WS-CNT-02-REJECTED
+                               MOVE REC-F-INPUT(1:100) TO REJ-IMAGE
+                               WRITE REC-F-REJECT
+                           ELSE
+
+                               PERFORM VARYING C-INDEX FROM 1 BY 1
+                                   UNTIL C-INDEX > COURSE-LGHT(S-INDEX)
+                                   OR WS-COURSE-DUPLICATE = 'T'
 
-                           END-PERFORM  
-                              
-                           IF WS-COURSE-DUPLICATE = 'F'
-                               ADD 1 TO COURSE-LGHT(S-INDEX)
-                               MOVE R-COEF TO C-COEF(S-INDEX,C-INDEX)
-                               MOVE R-GRADE TO C-GRADE(S-INDEX,C-INDEX)
-                               MOVE R-LABEL TO C-LABEL(S-INDEX,C-INDEX)
-
-                               IF R-GRADE NOT EQUAL SPACE
-                                   COMPUTE S-SOMME-POND(S-INDEX) = 
-                                       S-SOMME-POND(S-INDEX) + 
-                                       (FUNCTION NUMVAL(R-GRADE) * 
-                                       FUNCTION NUMVAL(R-COEF))
-                                   COMPUTE S-SOMME-COEF(S-INDEX) = 
-                                       S-SOMME-COEF(S-INDEX) + 
+                                   IF FUNCTION TRIM(R-LABEL) =
+                                       FUNCTION TRIM(
+                                       C-LABEL(S-INDEX,C-INDEX))
+
+                                       MOVE 'T' TO WS-COURSE-DUPLICATE
+
+                                   END-IF
+
+                               END-PERFORM
+
+                               IF WS-COURSE-DUPLICATE = 'F'
+                                   ADD 1 TO WS-CNT-02-ACCEPTED
+                                   ADD 1 TO COURSE-LGHT(S-INDEX)
+                                   COMPUTE C-COEF(S-INDEX,C-INDEX) =
                                        FUNCTION NUMVAL(R-COEF)
-                                   COMPUTE S-MOYENNE(S-INDEX) 
-                                       ROUNDED = S-SOMME-POND(S-INDEX)
-                                       / S-SOMME-COEF(S-INDEX)  
-                                END-IF       
+                                   MOVE R-GRADE
+                                       TO C-GRADE(S-INDEX,C-INDEX)
+                                   MOVE R-LABEL
+                                       TO C-LABEL(S-INDEX,C-INDEX)
+
+                                   MOVE 'F' TO WS-COURSE-EXCLUDED
+                                   PERFORM VARYING WS-EXCL-INDEX
+                                       FROM 1 BY 1
+                                       UNTIL WS-EXCL-INDEX >
+                                           WS-EXCL-LGHT
+
+                                       IF FUNCTION TRIM(R-LABEL) =
+                                           FUNCTION TRIM(
+                                           WS-EXCL-LABEL-TXT
+                                               (WS-EXCL-INDEX))
+                                           MOVE 'T'
+                                               TO WS-COURSE-EXCLUDED
+                                       END-IF
+
+                                   END-PERFORM
+
+                                   IF R-GRADE NOT EQUAL SPACE
+                                       AND WS-COURSE-EXCLUDED = 'F'
+                                       AND FUNCTION TRIM(R-GRADE)
+                                           NOT = "ABS"
+                                       AND FUNCTION TRIM(R-GRADE)
+                                           NOT = "DISP"
+                                       COMPUTE S-SOMME-POND(S-INDEX) =
+                                           S-SOMME-POND(S-INDEX) +
+                                           (FUNCTION NUMVAL(R-GRADE) *
+                                           FUNCTION NUMVAL(R-COEF))
+                                       COMPUTE S-SOMME-COEF(S-INDEX) =
+                                           S-SOMME-COEF(S-INDEX) +
+                                           FUNCTION NUMVAL(R-COEF)
+                                       COMPUTE S-MOYENNE(S-INDEX)
+                                           ROUNDED =
+                                           S-SOMME-POND(S-INDEX)
+                                           / S-SOMME-COEF(S-INDEX)
+                                    END-IF
+
+                               ELSE
+                                   ADD 1 TO WS-CNT-02-SKIPPED-DUP-COURSE
+                               END-IF
+                           END-IF
+
+                       ELSE IF REC-F-INPUT(1:2) = '02'
+                           AND WS-STUDENT-DUPLICATE = 'T'
+
+                           ADD 1 TO WS-CNT-02-SKIPPED-DUP
+
+                       ELSE
+                           ADD 1 TO WS-CNT-UNKNOWN
+                           MOVE "TYPE ENREGISTREMENT INCONNU"
+                               TO REJ-REASON
+                           MOVE REC-F-INPUT(1:100) TO REJ-IMAGE
+                           WRITE REC-F-REJECT
+                       END-IF
 
-                           END-IF    
-               
+                       IF FUNCTION MOD(WS-ABS-REC-CTR,
+                           WS-CHECKPT-INTERVAL) = 0
+                           MOVE WS-ABS-REC-CTR TO REC-F-CHECKPT
+                           WRITE REC-F-CHECKPT
                        END-IF
 
                END-READ
@@ -225,12 +676,72 @@
            END-PERFORM.
 
            CLOSE F-INPUT.
+           CLOSE F-CHECKPT.
+
+           SORT STUDENT ASCENDING S-CLASS DESCENDING S-MOYENNE.
 
-           SORT STUDENT DESCENDING S-MOYENNE.                  
+           MOVE SPACE TO WS-PREV-CLASS.
+           MOVE 0 TO WS-CLASS-RANK-CTR.
+           MOVE 0 TO WS-CLASS-SUM.
+           MOVE 0 TO WS-CLASS-CNT.
 
            PERFORM VARYING S-INDEX FROM 1 BY 1
                UNTIL S-INDEX > STUDENT-LGHT
 
+               IF S-CLASS(S-INDEX) NOT = WS-PREV-CLASS
+
+                   IF WS-PREV-CLASS NOT = SPACE
+                       COMPUTE WS-CLASS-AVG ROUNDED =
+                           WS-CLASS-SUM / WS-CLASS-CNT
+                       DISPLAY "Moyenne de la classe " WS-PREV-CLASS
+                           " : " WS-CLASS-AVG
+                       MOVE SPACE TO WS-OUT-LINE
+                       STRING "MOYENNE CLASSE " DELIMITED BY SIZE
+                               WS-PREV-CLASS    DELIMITED BY SIZE
+                               " : "            DELIMITED BY SIZE
+                               WS-CLASS-AVG     DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+                       END-STRING
+                       MOVE WS-OUT-LINE TO REC-F-OUTPUT
+                       WRITE REC-F-OUTPUT
+                   END-IF
+
+                   MOVE S-CLASS(S-INDEX) TO WS-PREV-CLASS
+                   MOVE 0 TO WS-CLASS-RANK-CTR
+                   MOVE 0 TO WS-CLASS-SUM
+                   MOVE 0 TO WS-CLASS-CNT
+
+                   DISPLAY "=== Classe : " S-CLASS(S-INDEX) " ==="
+                   MOVE SPACE TO WS-OUT-LINE
+                   STRING "=== CLASSE : " DELIMITED BY SIZE
+                           S-CLASS(S-INDEX) DELIMITED BY SIZE
+                           " ===" DELIMITED BY SIZE
+                       INTO WS-OUT-LINE
+                   END-STRING
+                   MOVE WS-OUT-LINE TO REC-F-OUTPUT
+                   WRITE REC-F-OUTPUT
+
+               END-IF
+
+               ADD 1 TO WS-CLASS-RANK-CTR
+               ADD S-MOYENNE(S-INDEX) TO WS-CLASS-SUM
+               ADD 1 TO WS-CLASS-CNT
+
+               IF S-TREND(S-INDEX) NOT = "NOUVEAU"
+                   IF S-MOYENNE(S-INDEX) > S-PREV-MOYENNE(S-INDEX)
+                       MOVE "HAUSSE" TO S-TREND(S-INDEX)
+                   ELSE
+                       IF S-MOYENNE(S-INDEX) < S-PREV-MOYENNE(S-INDEX)
+                           MOVE "BAISSE" TO S-TREND(S-INDEX)
+                       ELSE
+                           MOVE "STABLE" TO S-TREND(S-INDEX)
+                       END-IF
+                   END-IF
+               END-IF
+
+               DISPLAY "Rang classe : " WS-CLASS-RANK-CTR
+               SPACE WITH NO ADVANCING
+
                DISPLAY "Nom : " S-LASTNAME(S-INDEX)
                SPACE WITH NO ADVANCING
 
@@ -241,8 +752,29 @@
                SPACE WITH NO ADVANCING
 
                DISPLAY "Moyenne : " S-MOYENNE(S-INDEX)
+               SPACE WITH NO ADVANCING
+
+               DISPLAY "Tendance : " S-TREND(S-INDEX)
                DISPLAY "Matière : "
 
+               MOVE SPACE TO WS-OUT-LINE
+               STRING "Rang:"          DELIMITED BY SIZE
+                       WS-CLASS-RANK-CTR    DELIMITED BY SIZE
+                       " Nom : "       DELIMITED BY SIZE
+                       S-LASTNAME(S-INDEX)  DELIMITED BY SIZE
+                       " Prénom : "    DELIMITED BY SIZE
+                       S-FIRSTNAME(S-INDEX) DELIMITED BY SIZE
+                       " Age : "       DELIMITED BY SIZE
+                       S-AGE(S-INDEX)       DELIMITED BY SIZE
+                       " Moyenne : "   DELIMITED BY SIZE
+                       S-MOYENNE(S-INDEX)   DELIMITED BY SIZE
+                       " Tendance : "  DELIMITED BY SIZE
+                       S-TREND(S-INDEX)     DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+
                PERFORM VARYING C-INDEX FROM 1 BY 1
                    UNTIL C-INDEX > COURSE-LGHT(S-INDEX)
 
@@ -255,8 +787,256 @@
 
                    DISPLAY "Coefficient : " C-COEF(S-INDEX,C-INDEX)
 
+                   MOVE SPACE TO WS-OUT-LINE
+                   STRING "  Matière : "      DELIMITED BY SIZE
+                           C-LABEL(S-INDEX,C-INDEX) DELIMITED BY SIZE
+                           " Note : "         DELIMITED BY SIZE
+                           C-GRADE(S-INDEX,C-INDEX) DELIMITED BY SIZE
+                           " Coefficient : "  DELIMITED BY SIZE
+                           C-COEF(S-INDEX,C-INDEX)  DELIMITED BY SIZE
+                       INTO WS-OUT-LINE
+                   END-STRING
+                   MOVE WS-OUT-LINE TO REC-F-OUTPUT
+                   WRITE REC-F-OUTPUT
+
                END-PERFORM
 
            END-PERFORM.
 
+           IF WS-PREV-CLASS NOT = SPACE
+               COMPUTE WS-CLASS-AVG ROUNDED =
+                   WS-CLASS-SUM / WS-CLASS-CNT
+               DISPLAY "Moyenne de la classe " WS-PREV-CLASS
+                   " : " WS-CLASS-AVG
+               MOVE SPACE TO WS-OUT-LINE
+               STRING "MOYENNE CLASSE " DELIMITED BY SIZE
+                       WS-PREV-CLASS    DELIMITED BY SIZE
+                       " : "            DELIMITED BY SIZE
+                       WS-CLASS-AVG     DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+           END-IF.
+
+           MOVE 0 TO CS-LGHT.
+
+           PERFORM VARYING S-INDEX FROM 1 BY 1
+               UNTIL S-INDEX > STUDENT-LGHT
+
+               PERFORM VARYING C-INDEX FROM 1 BY 1
+                   UNTIL C-INDEX > COURSE-LGHT(S-INDEX)
+
+                   IF C-GRADE(S-INDEX,C-INDEX) NOT = SPACE
+                       AND FUNCTION TRIM(C-GRADE(S-INDEX,C-INDEX))
+                           NOT = "ABS"
+                       AND FUNCTION TRIM(C-GRADE(S-INDEX,C-INDEX))
+                           NOT = "DISP"
+
+                       MOVE 'F' TO WS-CS-FOUND
+                       MOVE 0 TO WS-CS-MATCH-INDEX
+                       MOVE 'F' TO WS-CS-CAPACITY-FULL
+
+                       PERFORM VARYING CS-INDEX FROM 1 BY 1
+                           UNTIL CS-INDEX > CS-LGHT
+                           OR WS-CS-FOUND = 'T'
+
+                           IF FUNCTION TRIM(C-LABEL(S-INDEX,C-INDEX)) =
+                               FUNCTION TRIM(CS-LABEL(CS-INDEX))
+
+                               MOVE 'T' TO WS-CS-FOUND
+                               MOVE CS-INDEX TO WS-CS-MATCH-INDEX
+
+                           END-IF
+
+                       END-PERFORM
+
+                       IF WS-CS-FOUND = 'F'
+                           IF CS-LGHT >= 100
+                               MOVE 'T' TO WS-CS-CAPACITY-FULL
+                               DISPLAY
+                               "ATTENTION : CAPACITE STATISTIQUES "
+                               "MATIERES MAXIMALE ATTEINTE (100), "
+                               "MATIERE IGNOREE : "
+                               FUNCTION TRIM(C-LABEL(S-INDEX,C-INDEX))
+                           ELSE
+                               ADD 1 TO CS-LGHT
+                               MOVE CS-LGHT TO WS-CS-MATCH-INDEX
+                               SET CS-INDEX TO CS-LGHT
+                               MOVE C-LABEL(S-INDEX,C-INDEX)
+                                   TO CS-LABEL(CS-INDEX)
+                               MOVE 0 TO CS-SUM(CS-INDEX)
+                               MOVE 0 TO CS-CNT(CS-INDEX)
+                               MOVE 0 TO CS-HIGH(CS-INDEX)
+                               MOVE 0 TO CS-LOW(CS-INDEX)
+                               MOVE 0 TO CS-PASS-CNT(CS-INDEX)
+                           END-IF
+                       END-IF
+
+                       IF WS-CS-CAPACITY-FULL = 'F'
+                           SET CS-INDEX TO WS-CS-MATCH-INDEX
+
+                           COMPUTE WS-GRADE-VALUE =
+                               FUNCTION NUMVAL(
+                                   C-GRADE(S-INDEX,C-INDEX))
+
+                           ADD WS-GRADE-VALUE TO CS-SUM(CS-INDEX)
+                           ADD 1 TO CS-CNT(CS-INDEX)
+
+                           IF CS-CNT(CS-INDEX) = 1
+                               MOVE WS-GRADE-VALUE
+                                   TO CS-HIGH(CS-INDEX)
+                               MOVE WS-GRADE-VALUE
+                                   TO CS-LOW(CS-INDEX)
+                           ELSE
+                               IF WS-GRADE-VALUE > CS-HIGH(CS-INDEX)
+                                   MOVE WS-GRADE-VALUE
+                                       TO CS-HIGH(CS-INDEX)
+                               END-IF
+                               IF WS-GRADE-VALUE < CS-LOW(CS-INDEX)
+                                   MOVE WS-GRADE-VALUE
+                                       TO CS-LOW(CS-INDEX)
+                               END-IF
+                           END-IF
+
+                           IF WS-GRADE-VALUE >= WS-SEUIL-REUSSITE
+                               ADD 1 TO CS-PASS-CNT(CS-INDEX)
+                           END-IF
+                       END-IF
+
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "Statistiques par matière :".
+
+           MOVE SPACE TO WS-OUT-LINE
+           STRING "STATISTIQUES PAR MATIERE" DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           MOVE WS-OUT-LINE TO REC-F-OUTPUT
+           WRITE REC-F-OUTPUT.
+
+           PERFORM VARYING CS-INDEX FROM 1 BY 1
+               UNTIL CS-INDEX > CS-LGHT
+
+               COMPUTE WS-CS-AVG ROUNDED =
+                   CS-SUM(CS-INDEX) / CS-CNT(CS-INDEX)
+
+               COMPUTE WS-CS-PASS-PCT ROUNDED =
+                   (CS-PASS-CNT(CS-INDEX) * 100) / CS-CNT(CS-INDEX)
+
+               DISPLAY "Matière : " CS-LABEL(CS-INDEX)
+               SPACE WITH NO ADVANCING
+
+               DISPLAY "Moyenne : " WS-CS-AVG
+               SPACE WITH NO ADVANCING
+
+               DISPLAY "Plus haute note : " CS-HIGH(CS-INDEX)
+               SPACE WITH NO ADVANCING
+
+               DISPLAY "Plus basse note : " CS-LOW(CS-INDEX)
+               SPACE WITH NO ADVANCING
+
+               DISPLAY "Taux de réussite : " WS-CS-PASS-PCT "%"
+
+               MOVE SPACE TO WS-OUT-LINE
+               STRING "Matière : "       DELIMITED BY SIZE
+                       CS-LABEL(CS-INDEX)    DELIMITED BY SIZE
+                       " Moyenne : "     DELIMITED BY SIZE
+                       WS-CS-AVG             DELIMITED BY SIZE
+                       " Haute : "       DELIMITED BY SIZE
+                       CS-HIGH(CS-INDEX)     DELIMITED BY SIZE
+                       " Basse : "       DELIMITED BY SIZE
+                       CS-LOW(CS-INDEX)      DELIMITED BY SIZE
+                       " Reussite% : "   DELIMITED BY SIZE
+                       WS-CS-PASS-PCT        DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+
+           END-PERFORM.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "Bilan de traitement :".
+           DISPLAY "  Enregistrements lus       : " WS-CNT-READ-TOTAL.
+           DISPLAY "  01 lus/acceptes/rejetes   : " WS-CNT-01-READ
+               "/" WS-CNT-01-ACCEPTED "/" WS-CNT-01-REJECTED.
+           DISPLAY "  02 lus/acceptes/rejetes   : " WS-CNT-02-READ
+               "/" WS-CNT-02-ACCEPTED "/" WS-CNT-02-REJECTED.
+           DISPLAY "  01 ignores (matricule en double) : "
+               WS-CNT-01-SKIPPED-DUP.
+           DISPLAY "  02 ignores (etudiant en double) : "
+               WS-CNT-02-SKIPPED-DUP.
+           DISPLAY "  02 ignores (cours en double) : "
+               WS-CNT-02-SKIPPED-DUP-COURSE.
+           DISPLAY "  Type inconnu rejetes     : " WS-CNT-UNKNOWN.
+
+           MOVE SPACE TO WS-OUT-LINE
+           STRING "BILAN Lus:" DELIMITED BY SIZE
+                   WS-CNT-READ-TOTAL DELIMITED BY SIZE
+                   " 01-Lus:" DELIMITED BY SIZE
+                   WS-CNT-01-READ DELIMITED BY SIZE
+                   " 01-Acceptes:" DELIMITED BY SIZE
+                   WS-CNT-01-ACCEPTED DELIMITED BY SIZE
+                   " 01-Rejetes:" DELIMITED BY SIZE
+                   WS-CNT-01-REJECTED DELIMITED BY SIZE
+                   " 01-IgnoresDouble:" DELIMITED BY SIZE
+                   WS-CNT-01-SKIPPED-DUP DELIMITED BY SIZE
+                   " 02-Lus:" DELIMITED BY SIZE
+                   WS-CNT-02-READ DELIMITED BY SIZE
+                   " 02-Acceptes:" DELIMITED BY SIZE
+                   WS-CNT-02-ACCEPTED DELIMITED BY SIZE
+                   " 02-Rejetes:" DELIMITED BY SIZE
+                   WS-CNT-02-REJECTED DELIMITED BY SIZE
+                   " 02-IgnoresDouble:" DELIMITED BY SIZE
+                   WS-CNT-02-SKIPPED-DUP DELIMITED BY SIZE
+                   " 02-IgnoresDoubleCours:" DELIMITED BY SIZE
+                   WS-CNT-02-SKIPPED-DUP-COURSE DELIMITED BY SIZE
+                   " Inconnus:" DELIMITED BY SIZE
+                   WS-CNT-UNKNOWN DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           MOVE WS-OUT-LINE TO REC-F-OUTPUT
+           WRITE REC-F-OUTPUT.
+
+           PERFORM VARYING S-INDEX FROM 1 BY 1
+               UNTIL S-INDEX > STUDENT-LGHT
+
+               MOVE S-STUDENT-ID(S-INDEX) TO M-STUDENT-ID
+               MOVE S-LASTNAME(S-INDEX)   TO M-LASTNAME
+               MOVE S-FIRSTNAME(S-INDEX)  TO M-FIRSTNAME
+               MOVE S-MOYENNE(S-INDEX)    TO M-MOYENNE
+
+               IF S-TREND(S-INDEX) = "NOUVEAU"
+                   WRITE REC-F-MASTER
+               ELSE
+                   REWRITE REC-F-MASTER
+               END-IF
+
+               MOVE S-STUDENT-ID(S-INDEX) TO EXT-STUDENT-ID
+               MOVE S-LASTNAME(S-INDEX)   TO EXT-LASTNAME
+               MOVE S-FIRSTNAME(S-INDEX)  TO EXT-FIRSTNAME
+               MOVE S-AGE(S-INDEX)        TO EXT-AGE
+               MOVE S-MOYENNE(S-INDEX)    TO EXT-MOYENNE
+
+               IF S-MOYENNE(S-INDEX) >= WS-SEUIL-REUSSITE
+                   MOVE 'R' TO EXT-STATUT
+               ELSE
+                   MOVE 'A' TO EXT-STATUT
+               END-IF
+
+               WRITE REC-F-EXTRACT
+
+           END-PERFORM.
+
+           CLOSE F-OUTPUT.
+           CLOSE F-REJECT.
+           CLOSE F-MASTER.
+           CLOSE F-EXTRACT.
+
            STOP RUN.
